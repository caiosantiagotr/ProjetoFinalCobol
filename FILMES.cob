@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILMES.
+      ************************************
+      * AUTHOR: CAIO                      EMPRESA: X
+      *OBJETIVO: SISTEMA DE GESTAO DE FLIMES - CATALOGO DE FILMES
+      *Data: 09/08/2026
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FILMES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\FILMES.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       FILE STATUS IS FILMES-STATUS
+       RECORD KEY IS FILMES-CHAVE.
+           DATA DIVISION.
+           FILE SECTION.
+       FD FILMES.
+       01 FILMES-REG.
+       05 FILMES-CHAVE.
+       10 FILMES-CODIGO     PIC 9(05).
+       05 FILMES-TITULO     PIC X(40).
+       05 FILMES-ANO        PIC 9(04).
+       05 FILMES-GENERO     PIC X(15).
+       05 FILMES-COPIAS     PIC 9(03).
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO          PIC X(1).
+       77 WRK-MODULO         PIC X(25).
+       77 WRK-TECLA          PIC X(1).
+       77 FILMES-STATUS      PIC 9(02).
+       77 WRK-MSGERRO        PIC X(30).
+       SCREEN SECTION.
+       01 TELA.
+             05 LIMPA-TELA.
+             10 BLANK SCREEN.
+             10 LINE 01 COLUMN 01  PIC X(20) ERASE EOL
+             BACKGROUND-COLOR 2.
+             10 LINE 01 COLUMN 15 PIC X(20)
+             BACKGROUND-COLOR 2 FOREGROUND-COLOR 1
+                             FROM 'SISTEMA DE FILMES'.
+             10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+             BACKGROUND-COLOR 4 FROM WRK-MODULO.
+       01 MENU.
+       05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+       05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+       05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
+       05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
+       05 LINE 11 COLUMN 15 VALUE 'X - SAIDA'.
+       05 LINE 12 COLUMN 15 VALUE 'OPCAO........:'.
+       05 LINE 12 COLUMN 28 USING WRK-OPCAO.
+       01 TELA-REGISTRO.
+             05 CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'CODIGO'.
+               10 COLUMN PLUS 2 PIC 9(05) USING FILMES-CODIGO
+                   BLANK WHEN ZEROS.
+             05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE 'TITULO.'.
+               10 COLUMN PLUS 2 PIC X(40) USING FILMES-TITULO.
+               10 LINE 12 COLUMN 10 VALUE 'ANO....'.
+               10 COLUMN PLUS 2 PIC 9(04) USING FILMES-ANO
+                   BLANK WHEN ZEROS.
+               10 LINE 13 COLUMN 10 VALUE 'GENERO.'.
+               10 COLUMN PLUS 2 PIC X(15) USING FILMES-GENERO.
+               10 LINE 14 COLUMN 10 VALUE 'COPIAS.'.
+               10 COLUMN PLUS 2 PIC 9(03) USING FILMES-COPIAS
+                   BLANK WHEN ZEROS.
+       01 MOSTRA-ERRO.
+           02 MSG-ERRO.
+               10 LINE 16 COLUMN 01 ERASE EOL
+                           BACKGROUND-COLOR 3.
+            10 LINE 16 COLUMN 10 PIC X(30)
+                                 BACKGROUND-COLOR 3
+                                   FROM WRK-MSGERRO.
+                   10 COLUMN PLUS 2 PIC X(01)
+                       BACKGROUND-COLOR 3
+                        USING WRK-TECLA.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+       PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+       PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
+       PERFORM 3000-FINALIZAR.
+       STOP RUN.
+       1000-INICIAR.
+            OPEN I-O FILMES
+           IF FILMES-STATUS = 35 THEN
+           OPEN OUTPUT FILMES
+           CLOSE FILMES
+           OPEN I-O FILMES
+           END-IF.
+
+           1100-MONTATELA.
+           MOVE 'MODULO - FILMES' TO WRK-MODULO.
+           DISPLAY TELA.
+           ACCEPT MENU.
+
+           2000-PROCESSAR.
+               MOVE SPACES TO WRK-MSGERRO.
+               EVALUATE WRK-OPCAO
+               WHEN 1
+               PERFORM 5000-INCLUIR
+               WHEN 2
+               PERFORM 6000-CONSULTAR
+               WHEN 3
+               PERFORM 7000-ALTERAR
+               WHEN 4
+               PERFORM 8000-EXCLUIR
+               WHEN OTHER
+               IF WRK-OPCAO NOT EQUAL 'X'
+                   DISPLAY 'ENTRE COM OPCAO CORRETA'
+                   END-IF
+                   END-EVALUATE.
+                       PERFORM 1100-MONTATELA.
+       3000-FINALIZAR.
+       CLOSE FILMES.
+
+       5000-INCLUIR.
+       MOVE 'MODULO - INCLUSAO FILME' TO WRK-MODULO.
+       DISPLAY TELA.
+       ACCEPT TELA-REGISTRO.
+       WRITE FILMES-REG
+       INVALID KEY
+       MOVE 'JA EXISTE' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE '-- INCLUIDO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-WRITE.
+
+       6000-CONSULTAR.
+       MOVE 'MODULO - CONSULTAR FILME' TO WRK-MODULO.
+       DISPLAY TELA.
+         DISPLAY TELA-REGISTRO.
+         ACCEPT CHAVE.
+         READ FILMES
+         INVALID KEY
+       MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+        NOT INVALID KEY
+        MOVE '-- ENCONTRADO --' TO WRK-MSGERRO
+        DISPLAY SS-DADOS
+        END-READ.
+            ACCEPT MOSTRA-ERRO.
+
+       7000-ALTERAR.
+       MOVE 'MODULO - ALTERACAO FILME' TO WRK-MODULO.
+       DISPLAY TELA.
+       DISPLAY TELA-REGISTRO.
+       ACCEPT CHAVE.
+       READ FILMES
+       INVALID KEY
+       MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       DISPLAY SS-DADOS
+       ACCEPT SS-DADOS
+       REWRITE FILMES-REG
+       INVALID KEY
+       MOVE 'ERRO AO GRAVAR' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE '-- ALTERADO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-REWRITE
+       END-READ.
+
+       8000-EXCLUIR.
+       MOVE 'MODULO - EXCLUSAO FILME' TO WRK-MODULO.
+       DISPLAY TELA.
+       DISPLAY TELA-REGISTRO.
+       ACCEPT CHAVE.
+       READ FILMES
+       INVALID KEY
+       MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       DISPLAY SS-DADOS
+       MOVE 'CONFIRMA EXCLUSAO (S/N)' TO WRK-MSGERRO
+       ACCEPT MOSTRA-ERRO
+       IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+       DELETE FILMES
+       INVALID KEY
+       MOVE 'ERRO AO EXCLUIR' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE '-- EXCLUIDO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-DELETE
+       ELSE
+       MOVE '-- CANCELADO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-IF
+       END-READ.
