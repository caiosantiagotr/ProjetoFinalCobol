@@ -11,9 +11,17 @@
        SELECT CLIENTES ASSIGN TO
        'C:\Users\Windows\Cobol\ProjetoFinalCobol\CLIENTES.DAT'
        ORGANIZATION IS INDEXED
-       ACCESS MODE IS RANDOM
+       ACCESS MODE IS DYNAMIC
        FILE STATUS IS CLIENTES-STATUS
        RECORD KEY IS CLIENTES-CHAVE.
+       SELECT REL-CLIENTES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\RELATORIO.TXT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS REL-STATUS.
+       SELECT AUDIT-TRILHA ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\AUDIT.DAT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDIT-STATUS.
            DATA DIVISION.
            FILE SECTION.
        FD CLIENTES.
@@ -22,12 +30,48 @@
        10 CLIENTES-FONE     PIC 9(09).
        05 CLIENTES-NOME     PIC X(30).
        05 CLIENTES-EMAIL    PIC X(40).
+       FD REL-CLIENTES.
+       01 REL-LINHA              PIC X(85).
+       FD AUDIT-TRILHA.
+       01 AUDIT-REG.
+           05 AUDIT-DATA         PIC 9(08).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-HORA         PIC 9(08).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-CHAVE        PIC 9(09).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-OPERACAO     PIC X(01).
+               88 AUDIT-INCLUSAO     VALUE 'I'.
+               88 AUDIT-ALTERACAO    VALUE 'A'.
+               88 AUDIT-EXCLUSAO     VALUE 'E'.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-OPERADOR     PIC X(10).
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO          PIC X(1).
        77 WRK-MODULO         PIC X(25).
        77 WRK-TECLA          PIC X(1).
        77 CLIENTES-STATUS    PIC 9(02).
        77 WRK-MSGERRO        PIC X(30).
+       77 REL-STATUS         PIC 9(02).
+       77 WRK-DATA-EXEC      PIC 9(08).
+       77 WRK-CONT-REL       PIC 9(05).
+       77 WRK-SW-FIM         PIC X(01).
+           88 FIM-CLIENTES       VALUE 'S'.
+           88 NAO-FIM-CLIENTES   VALUE 'N'.
+       77 WRK-AT-POS         PIC 9(02).
+       77 AUDIT-STATUS       PIC 9(02).
+       77 WRK-OPERADOR       PIC X(10) VALUE SPACES.
+       77 WRK-NOME-BUSCA     PIC X(30).
+       77 WRK-NOME-LEN       PIC 9(02).
+       77 WRK-SW-ACHOU       PIC X(01).
+           88 NOME-ACHADO        VALUE 'S'.
+           88 NOME-NAO-ACHADO    VALUE 'N'.
+       01 WRK-LINHA-DET.
+           05 WRK-DET-FONE       PIC 9(09).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-DET-NOME       PIC X(30).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-DET-EMAIL      PIC X(40).
        SCREEN SECTION.
        01 TELA.
              05 LIMPA-TELA.
@@ -63,6 +107,9 @@
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL...'.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+       01 TELA-BUSCA-NOME.
+               10 LINE 10 COLUMN 10 VALUE 'NOME (PARCIAL)'.
+               10 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-BUSCA.
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
                10 LINE 16 COLUMN 01 ERASE EOL
@@ -81,12 +128,20 @@
        PERFORM 3000-FINALIZAR.
        STOP RUN.
        1000-INICIAR.
+           DISPLAY 'CODIGO DO OPERADOR...........:'.
+           ACCEPT WRK-OPERADOR.
             OPEN I-O CLIENTES
            IF CLIENTES-STATUS = 35 THEN
            OPEN OUTPUT CLIENTES
            CLOSE CLIENTES
            OPEN I-O CLIENTES
            END-IF.
+           OPEN EXTEND AUDIT-TRILHA.
+           IF AUDIT-STATUS = 35 THEN
+           OPEN OUTPUT AUDIT-TRILHA
+           CLOSE AUDIT-TRILHA
+           OPEN EXTEND AUDIT-TRILHA
+           END-IF.
 
            1100-MONTATELA.
            DISPLAY TELA.
@@ -100,11 +155,11 @@
                WHEN 2
                PERFORM 6000-CONSULTAR
                WHEN 3
-               CONTINUE
+               PERFORM 7000-ALTERAR
                WHEN 4
-               CONTINUE
+               PERFORM 8000-EXCLUIR
                WHEN 5
-               CONTINUE
+               PERFORM 9000-RELATORIO
                WHEN OTHER
                IF WRK-OPCAO NOT EQUAL 'X'
                    DISPLAY 'ENTRE COM OPCAO CORRETA'
@@ -114,6 +169,7 @@
        MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
        3000-FINALIZAR.
        CLOSE CLIENTES.
+       CLOSE AUDIT-TRILHA.
 
 
 
@@ -125,22 +181,185 @@
        MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
        DISPLAY TELA.
        ACCEPT TELA-REGISTRO.
+       IF CLIENTES-NOME = SPACES
+       MOVE 'NOME NAO PODE SER BRANCO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       ELSE
+       MOVE ZERO TO WRK-AT-POS
+       INSPECT CLIENTES-EMAIL TALLYING WRK-AT-POS FOR ALL '@'
+       IF WRK-AT-POS = ZERO
+       MOVE 'EMAIL INVALIDO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       ELSE
        WRITE CLIENTES-REG
        INVALID KEY
        MOVE 'JA EXISTE' TO WRK-MSGERRO
         ACCEPT MOSTRA-ERRO
-       END-WRITE.
+       NOT INVALID KEY
+       MOVE 'I' TO AUDIT-OPERACAO
+       PERFORM 9700-GRAVA-AUDITORIA
+       MOVE '-- INCLUIDO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-WRITE
+       END-IF
+       END-IF.
 
        6000-CONSULTAR.
        MOVE 'MODULO - CONSULTAR' TO WRK-MODULO.
        DISPLAY TELA.
          DISPLAY TELA-REGISTRO.
          ACCEPT CHAVE.
+         IF CLIENTES-FONE = ZERO
+         PERFORM 6500-CONSULTAR-NOME
+         ELSE
          READ CLIENTES
          INVALID KEY
        MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
         NOT INVALID KEY
         MOVE '-- ENCONTRADO --' TO WRK-MSGERRO
         DISPLAY SS-DADOS
-        END-READ.
-            ACCEPT MOSTRA-ERRO.
+        END-READ
+            ACCEPT MOSTRA-ERRO
+            END-IF.
+
+       6500-CONSULTAR-NOME.
+       MOVE SPACES TO WRK-NOME-BUSCA.
+       DISPLAY TELA-BUSCA-NOME.
+       ACCEPT TELA-BUSCA-NOME.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA))
+           TO WRK-NOME-LEN.
+       IF WRK-NOME-LEN = ZERO
+       MOVE 'DIGITE UM NOME PARA BUSCAR' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       ELSE
+       CLOSE CLIENTES
+       OPEN INPUT CLIENTES
+       MOVE 'N' TO WRK-SW-FIM
+       MOVE 'N' TO WRK-SW-ACHOU
+       PERFORM 6600-LER-PROXIMO-NOME UNTIL FIM-CLIENTES
+       CLOSE CLIENTES
+       OPEN I-O CLIENTES
+       IF NOME-NAO-ACHADO
+       MOVE 'NENHUM CLIENTE ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-IF
+       END-IF.
+
+       6600-LER-PROXIMO-NOME.
+       READ CLIENTES NEXT RECORD
+       AT END
+       MOVE 'S' TO WRK-SW-FIM
+       NOT AT END
+       MOVE ZERO TO WRK-AT-POS
+       INSPECT CLIENTES-NOME TALLYING WRK-AT-POS
+           FOR ALL WRK-NOME-BUSCA(1:WRK-NOME-LEN)
+       IF WRK-AT-POS NOT = ZERO
+       MOVE 'S' TO WRK-SW-ACHOU
+       MOVE '-- ENCONTRADO --' TO WRK-MSGERRO
+       DISPLAY SS-DADOS
+       ACCEPT MOSTRA-ERRO
+       END-IF
+       END-READ.
+
+       7000-ALTERAR.
+       MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+       DISPLAY TELA.
+       DISPLAY TELA-REGISTRO.
+       ACCEPT CHAVE.
+       READ CLIENTES
+       INVALID KEY
+       MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       DISPLAY SS-DADOS
+       ACCEPT SS-DADOS
+       REWRITE CLIENTES-REG
+       INVALID KEY
+       MOVE 'ERRO AO GRAVAR' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE 'A' TO AUDIT-OPERACAO
+       PERFORM 9700-GRAVA-AUDITORIA
+       MOVE '-- ALTERADO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-REWRITE
+       END-READ.
+
+       8000-EXCLUIR.
+       MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+       DISPLAY TELA.
+       DISPLAY TELA-REGISTRO.
+       ACCEPT CHAVE.
+       READ CLIENTES
+       INVALID KEY
+       MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       DISPLAY SS-DADOS
+       MOVE 'CONFIRMA EXCLUSAO (S/N)' TO WRK-MSGERRO
+       ACCEPT MOSTRA-ERRO
+       IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+       DELETE CLIENTES
+       INVALID KEY
+       MOVE 'ERRO AO EXCLUIR' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE 'E' TO AUDIT-OPERACAO
+       PERFORM 9700-GRAVA-AUDITORIA
+       MOVE '-- EXCLUIDO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-DELETE
+       ELSE
+       MOVE '-- CANCELADO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-IF
+       END-READ.
+
+       9000-RELATORIO.
+       MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+       DISPLAY TELA.
+       CLOSE CLIENTES.
+       OPEN INPUT CLIENTES.
+       OPEN OUTPUT REL-CLIENTES.
+       ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+       MOVE SPACES TO REL-LINHA.
+       STRING 'RELATORIO DE CLIENTES - EMISSAO ' DELIMITED BY SIZE
+           WRK-DATA-EXEC DELIMITED BY SIZE INTO REL-LINHA.
+       WRITE REL-LINHA.
+       MOVE SPACES TO REL-LINHA.
+       MOVE 'FONE         NOME                           EMAIL'
+       TO REL-LINHA.
+       WRITE REL-LINHA.
+       MOVE ZERO TO WRK-CONT-REL.
+       MOVE 'N' TO WRK-SW-FIM.
+       PERFORM 9100-LER-PROXIMO-CLIENTE UNTIL FIM-CLIENTES.
+       MOVE SPACES TO REL-LINHA.
+       STRING 'TOTAL DE CLIENTES: ' DELIMITED BY SIZE
+           WRK-CONT-REL DELIMITED BY SIZE INTO REL-LINHA.
+       WRITE REL-LINHA.
+       CLOSE REL-CLIENTES.
+       CLOSE CLIENTES.
+       OPEN I-O CLIENTES.
+       MOVE '-- RELATORIO GERADO --' TO WRK-MSGERRO.
+       ACCEPT MOSTRA-ERRO.
+
+       9100-LER-PROXIMO-CLIENTE.
+       READ CLIENTES NEXT RECORD
+       AT END
+       MOVE 'S' TO WRK-SW-FIM
+       NOT AT END
+       MOVE SPACES TO WRK-LINHA-DET
+       MOVE CLIENTES-FONE TO WRK-DET-FONE
+       MOVE CLIENTES-NOME TO WRK-DET-NOME
+       MOVE CLIENTES-EMAIL TO WRK-DET-EMAIL
+       MOVE WRK-LINHA-DET TO REL-LINHA
+       WRITE REL-LINHA
+       ADD 1 TO WRK-CONT-REL
+       END-READ.
+
+       9700-GRAVA-AUDITORIA.
+       ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-HORA FROM TIME.
+       MOVE CLIENTES-FONE TO AUDIT-CHAVE.
+       MOVE WRK-OPERADOR TO AUDIT-OPERADOR.
+       WRITE AUDIT-REG.
