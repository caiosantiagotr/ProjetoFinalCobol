@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPCLI.
+      ************************************
+      * AUTHOR: CAIO                      EMPRESA: X
+      *OBJETIVO: SISTEMA DE GESTAO DE FLIMES - BACKUP NOTURNO DE
+      *          CLIENTES.DAT COM PONTO DE RETOMADA
+      *Data: 09/08/2026
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\CLIENTES.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS CLIENTES-STATUS
+       RECORD KEY IS CLIENTES-CHAVE.
+       SELECT BACKUP-CLIENTES ASSIGN TO WRK-BKP-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS BACKUP-STATUS.
+       SELECT CHECKPOINT ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\BKPCLI.CKP'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+       05 CLIENTES-CHAVE.
+       10 CLIENTES-FONE     PIC 9(09).
+       05 CLIENTES-NOME     PIC X(30).
+       05 CLIENTES-EMAIL    PIC X(40).
+       FD BACKUP-CLIENTES.
+       01 BACKUP-REG             PIC X(81).
+       FD CHECKPOINT.
+       01 CHECKPOINT-REG.
+           05 CKP-DATA           PIC 9(08).
+           05 CKP-CHAVE          PIC 9(09).
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS    PIC 9(02).
+       77 BACKUP-STATUS      PIC 9(02).
+       77 CHECKPOINT-STATUS  PIC 9(02).
+       77 WRK-DATA-EXEC      PIC 9(08).
+       77 WRK-BKP-PATH       PIC X(60).
+       77 WRK-ULT-DATA       PIC 9(08) VALUE ZERO.
+       77 WRK-ULT-CHAVE      PIC 9(09) VALUE ZERO.
+       77 WRK-CONT-BKP       PIC 9(05) VALUE ZERO.
+       77 WRK-SW-FIM         PIC X(01).
+           88 FIM-CLIENTES       VALUE 'S'.
+           88 NAO-FIM-CLIENTES   VALUE 'N'.
+       01 WRK-LINHA-BKP.
+           05 WRK-BKP-FONE       PIC 9(09).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 WRK-BKP-NOME       PIC X(30).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 WRK-BKP-EMAIL      PIC X(40).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+       PERFORM 1000-INICIAR.
+       PERFORM 2000-LER-PROXIMO UNTIL FIM-CLIENTES.
+       PERFORM 3000-FINALIZAR.
+       STOP RUN.
+
+       1000-INICIAR.
+       MOVE 'N' TO WRK-SW-FIM.
+       ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+       STRING 'C:\Users\Windows\Cobol\ProjetoFinalCobol\CLIENTES_'
+           DELIMITED BY SIZE
+           WRK-DATA-EXEC DELIMITED BY SIZE
+           '.BKP' DELIMITED BY SIZE
+           INTO WRK-BKP-PATH.
+       PERFORM 1100-LER-CHECKPOINT.
+       IF WRK-ULT-CHAVE NOT = ZERO AND WRK-ULT-DATA NOT = WRK-DATA-EXEC
+       MOVE ZERO TO WRK-ULT-CHAVE
+       END-IF.
+       OPEN INPUT CLIENTES.
+       IF WRK-ULT-CHAVE = ZERO
+       OPEN OUTPUT BACKUP-CLIENTES
+       ELSE
+       OPEN EXTEND BACKUP-CLIENTES
+       IF BACKUP-STATUS = 35 THEN
+       OPEN OUTPUT BACKUP-CLIENTES
+       END-IF
+       MOVE WRK-ULT-CHAVE TO CLIENTES-CHAVE
+       START CLIENTES KEY IS GREATER THAN CLIENTES-CHAVE
+       INVALID KEY
+       MOVE 'S' TO WRK-SW-FIM
+       END-START
+       END-IF.
+
+       1100-LER-CHECKPOINT.
+       OPEN INPUT CHECKPOINT.
+       IF CHECKPOINT-STATUS = 35
+       MOVE ZERO TO WRK-ULT-CHAVE
+       MOVE ZERO TO WRK-ULT-DATA
+       ELSE
+       READ CHECKPOINT INTO CHECKPOINT-REG
+       MOVE CKP-CHAVE TO WRK-ULT-CHAVE
+       MOVE CKP-DATA TO WRK-ULT-DATA
+       END-IF.
+       CLOSE CHECKPOINT.
+
+       2000-LER-PROXIMO.
+       READ CLIENTES NEXT RECORD
+       AT END
+       MOVE 'S' TO WRK-SW-FIM
+       NOT AT END
+       MOVE SPACES TO WRK-LINHA-BKP
+       MOVE CLIENTES-FONE TO WRK-BKP-FONE
+       MOVE CLIENTES-NOME TO WRK-BKP-NOME
+       MOVE CLIENTES-EMAIL TO WRK-BKP-EMAIL
+       MOVE WRK-LINHA-BKP TO BACKUP-REG
+       WRITE BACKUP-REG
+       ADD 1 TO WRK-CONT-BKP
+       PERFORM 2100-GRAVA-CHECKPOINT
+       END-READ.
+
+       2100-GRAVA-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT.
+       MOVE WRK-DATA-EXEC TO CKP-DATA.
+       MOVE CLIENTES-FONE TO CKP-CHAVE.
+       WRITE CHECKPOINT-REG.
+       CLOSE CHECKPOINT.
+
+       3000-FINALIZAR.
+       CLOSE CLIENTES.
+       CLOSE BACKUP-CLIENTES.
+       MOVE ZERO TO CHECKPOINT-REG.
+       OPEN OUTPUT CHECKPOINT.
+       WRITE CHECKPOINT-REG.
+       CLOSE CHECKPOINT.
+       DISPLAY 'BACKUP CONCLUIDO - REGISTROS COPIADOS: ' WRK-CONT-BKP.
