@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCLI.
+      ************************************
+      * AUTHOR: CAIO                      EMPRESA: X
+      *OBJETIVO: SISTEMA DE GESTAO DE FLIMES - RELATORIO DE
+      *          RECONCILIACAO/EXCECOES DE CLIENTES.DAT
+      *Data: 09/08/2026
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\CLIENTES.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS CLIENTES-STATUS
+       RECORD KEY IS CLIENTES-CHAVE.
+       SELECT CLI-ORD ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\RECONCLI.SRT'.
+       SELECT EXCECOES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\EXCECOES.TXT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS EXCECOES-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+       05 CLIENTES-CHAVE.
+       10 CLIENTES-FONE     PIC 9(09).
+       05 CLIENTES-NOME     PIC X(30).
+       05 CLIENTES-EMAIL    PIC X(40).
+       SD CLI-ORD.
+       01 CLI-ORD-REG.
+       05 CLI-ORD-FONE      PIC 9(09).
+       05 CLI-ORD-NOME      PIC X(30).
+       05 CLI-ORD-EMAIL     PIC X(40).
+       FD EXCECOES.
+       01 EXCECOES-LINHA         PIC X(85).
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS    PIC 9(02).
+       77 EXCECOES-STATUS    PIC 9(02).
+       77 WRK-DATA-EXEC      PIC 9(08).
+       77 WRK-CONT-EXC       PIC 9(05) VALUE ZERO.
+       77 WRK-EMAIL-ANT      PIC X(40) VALUE SPACES.
+       77 WRK-FONE-ANT       PIC 9(09) VALUE ZERO.
+       77 WRK-NOME-ANT       PIC X(30) VALUE SPACES.
+       77 WRK-SW-ANT-GRAVADO PIC X(01) VALUE 'N'.
+           88 ANT-JA-GRAVADO     VALUE 'S'.
+           88 ANT-NAO-GRAVADO    VALUE 'N'.
+       77 WRK-SW-FIM         PIC X(01).
+           88 FIM-ORD            VALUE 'S'.
+           88 NAO-FIM-ORD        VALUE 'N'.
+       01 WRK-LINHA-EXC.
+           05 WRK-EXC-FONE       PIC 9(09).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-EXC-NOME       PIC X(30).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-EXC-MOTIVO     PIC X(30).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+       SORT CLI-ORD ON ASCENDING KEY CLI-ORD-EMAIL
+           USING CLIENTES
+           OUTPUT PROCEDURE IS 2000-GERAR-RELATORIO.
+       STOP RUN.
+
+       2000-GERAR-RELATORIO.
+       OPEN OUTPUT EXCECOES.
+       ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+       MOVE SPACES TO EXCECOES-LINHA.
+       STRING 'RELATORIO DE RECONCILIACAO - EMISSAO ' DELIMITED BY SIZE
+           WRK-DATA-EXEC DELIMITED BY SIZE INTO EXCECOES-LINHA.
+       WRITE EXCECOES-LINHA.
+       MOVE SPACES TO EXCECOES-LINHA.
+       MOVE 'FONE         NOME                           MOTIVO'
+       TO EXCECOES-LINHA.
+       WRITE EXCECOES-LINHA.
+       MOVE 'N' TO WRK-SW-FIM.
+       PERFORM 2100-LER-PROXIMO-ORD UNTIL FIM-ORD.
+       MOVE SPACES TO EXCECOES-LINHA.
+       STRING 'TOTAL DE EXCECOES: ' DELIMITED BY SIZE
+           WRK-CONT-EXC DELIMITED BY SIZE INTO EXCECOES-LINHA.
+       WRITE EXCECOES-LINHA.
+       CLOSE EXCECOES.
+
+       2100-LER-PROXIMO-ORD.
+       RETURN CLI-ORD
+       AT END
+       MOVE 'S' TO WRK-SW-FIM
+       NOT AT END
+       PERFORM 2200-VALIDAR-REGISTRO
+       END-RETURN.
+
+       2200-VALIDAR-REGISTRO.
+       IF CLI-ORD-NOME = SPACES
+       MOVE 'NOME EM BRANCO' TO WRK-EXC-MOTIVO
+       PERFORM 2300-GRAVA-EXCECAO
+       END-IF.
+       IF CLI-ORD-EMAIL = SPACES
+       MOVE 'EMAIL EM BRANCO' TO WRK-EXC-MOTIVO
+       PERFORM 2300-GRAVA-EXCECAO
+       ELSE
+       IF CLI-ORD-EMAIL = WRK-EMAIL-ANT
+       IF ANT-NAO-GRAVADO
+       PERFORM 2310-GRAVA-EXCECAO-ANT
+       END-IF
+       MOVE 'EMAIL DUPLICADO' TO WRK-EXC-MOTIVO
+       PERFORM 2300-GRAVA-EXCECAO
+       MOVE 'S' TO WRK-SW-ANT-GRAVADO
+       ELSE
+       MOVE 'N' TO WRK-SW-ANT-GRAVADO
+       END-IF
+       END-IF.
+       IF CLI-ORD-FONE < 100000000
+       MOVE 'TELEFONE INCOMPLETO OU ZERADO' TO WRK-EXC-MOTIVO
+       PERFORM 2300-GRAVA-EXCECAO
+       END-IF.
+       MOVE CLI-ORD-EMAIL TO WRK-EMAIL-ANT.
+       MOVE CLI-ORD-FONE TO WRK-FONE-ANT.
+       MOVE CLI-ORD-NOME TO WRK-NOME-ANT.
+
+       2300-GRAVA-EXCECAO.
+       MOVE CLI-ORD-FONE TO WRK-EXC-FONE.
+       MOVE CLI-ORD-NOME TO WRK-EXC-NOME.
+       MOVE WRK-LINHA-EXC TO EXCECOES-LINHA.
+       WRITE EXCECOES-LINHA.
+       ADD 1 TO WRK-CONT-EXC.
+
+       2310-GRAVA-EXCECAO-ANT.
+       MOVE WRK-FONE-ANT TO WRK-EXC-FONE.
+       MOVE WRK-NOME-ANT TO WRK-EXC-NOME.
+       MOVE 'EMAIL DUPLICADO' TO WRK-EXC-MOTIVO.
+       MOVE WRK-LINHA-EXC TO EXCECOES-LINHA.
+       WRITE EXCECOES-LINHA.
+       ADD 1 TO WRK-CONT-EXC.
