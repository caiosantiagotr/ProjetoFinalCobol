@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUGUEIS.
+      ************************************
+      * AUTHOR: CAIO                      EMPRESA: X
+      *OBJETIVO: SISTEMA DE GESTAO DE FLIMES - ALUGUEIS DE FILMES
+      *Data: 09/08/2026
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ALUGUEIS ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\ALUGUEIS.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       FILE STATUS IS ALUGUEIS-STATUS
+       RECORD KEY IS ALUGUEIS-CHAVE.
+       SELECT CLIENTES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\CLIENTES.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       FILE STATUS IS CLIENTES-STATUS
+       RECORD KEY IS CLIENTES-CHAVE.
+       SELECT FILMES ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\FILMES.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       FILE STATUS IS FILMES-STATUS
+       RECORD KEY IS FILMES-CHAVE.
+       SELECT ALUGUEIS-HIST ASSIGN TO
+       'C:\Users\Windows\Cobol\ProjetoFinalCobol\ALUGHIST.DAT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS ALUGHIST-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+       FD ALUGUEIS.
+       01 ALUGUEIS-REG.
+       05 ALUGUEIS-CHAVE.
+       10 ALUGUEIS-FONE     PIC 9(09).
+       10 ALUGUEIS-FILME    PIC 9(05).
+       05 ALUGUEIS-DT-LOC      PIC 9(08).
+       05 ALUGUEIS-DT-PREV     PIC 9(08).
+       05 ALUGUEIS-DT-DEV      PIC 9(08).
+       05 ALUGUEIS-SW-ATRASO   PIC X(01).
+           88 ALUGUEIS-ATRASADO    VALUE 'S'.
+           88 ALUGUEIS-EM-DIA      VALUE 'N'.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+       05 CLIENTES-CHAVE.
+       10 CLIENTES-FONE     PIC 9(09).
+       05 CLIENTES-NOME     PIC X(30).
+       05 CLIENTES-EMAIL    PIC X(40).
+       FD FILMES.
+       01 FILMES-REG.
+       05 FILMES-CHAVE.
+       10 FILMES-CODIGO     PIC 9(05).
+       05 FILMES-TITULO     PIC X(40).
+       05 FILMES-ANO        PIC 9(04).
+       05 FILMES-GENERO     PIC X(15).
+       05 FILMES-COPIAS     PIC 9(03).
+       FD ALUGUEIS-HIST.
+       01 ALUGHIST-LINHA        PIC X(50).
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO          PIC X(1).
+       77 WRK-MODULO         PIC X(25).
+       77 WRK-TECLA          PIC X(1).
+       77 ALUGUEIS-STATUS    PIC 9(02).
+       77 CLIENTES-STATUS    PIC 9(02).
+       77 FILMES-STATUS      PIC 9(02).
+       77 ALUGHIST-STATUS    PIC 9(02).
+       77 WRK-MSGERRO        PIC X(30).
+       77 WRK-DIAS-PRAZO     PIC 9(03) VALUE 7.
+       77 WRK-INT-LOC        PIC 9(08).
+       77 WRK-INT-DEV        PIC 9(08).
+       77 WRK-DATA-ATUAL     PIC 9(08).
+       01 WRK-LINHA-HIST.
+           05 WRK-HIST-FONE      PIC 9(09).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-HIST-FILME     PIC 9(05).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-HIST-DT-LOC    PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-HIST-DT-PREV   PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-HIST-DT-DEV    PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-HIST-ATRASO    PIC X(01).
+       SCREEN SECTION.
+       01 TELA.
+             05 LIMPA-TELA.
+             10 BLANK SCREEN.
+             10 LINE 01 COLUMN 01  PIC X(20) ERASE EOL
+             BACKGROUND-COLOR 2.
+             10 LINE 01 COLUMN 15 PIC X(20)
+             BACKGROUND-COLOR 2 FOREGROUND-COLOR 1
+                             FROM 'SISTEMA DE ALUGUEIS'.
+             10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+             BACKGROUND-COLOR 4 FROM WRK-MODULO.
+       01 MENU.
+       05 LINE 07 COLUMN 15 VALUE '1 - ALUGAR'.
+       05 LINE 08 COLUMN 15 VALUE '2 - DEVOLVER'.
+       05 LINE 09 COLUMN 15 VALUE 'X - SAIDA'.
+       05 LINE 10 COLUMN 15 VALUE 'OPCAO........:'.
+       05 LINE 10 COLUMN 28 USING WRK-OPCAO.
+       01 TELA-REGISTRO.
+             05 CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'TELEFONE'.
+               10 COLUMN PLUS 2 PIC 9(09) USING ALUGUEIS-FONE
+                   BLANK WHEN ZEROS.
+               10 LINE 11 COLUMN 10 VALUE 'FILME'.
+               10 COLUMN PLUS 2 PIC 9(05) USING ALUGUEIS-FILME
+                   BLANK WHEN ZEROS.
+             05 SS-DADOS.
+               10 LINE 12 COLUMN 10 VALUE 'CLIENTE.'.
+               10 COLUMN PLUS 2 PIC X(30) FROM CLIENTES-NOME.
+               10 LINE 13 COLUMN 10 VALUE 'TITULO..'.
+               10 COLUMN PLUS 2 PIC X(40) FROM FILMES-TITULO.
+       01 MOSTRA-ERRO.
+           02 MSG-ERRO.
+               10 LINE 16 COLUMN 01 ERASE EOL
+                           BACKGROUND-COLOR 3.
+            10 LINE 16 COLUMN 10 PIC X(30)
+                                 BACKGROUND-COLOR 3
+                                   FROM WRK-MSGERRO.
+                   10 COLUMN PLUS 2 PIC X(01)
+                       BACKGROUND-COLOR 3
+                        USING WRK-TECLA.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+       PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+       PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
+       PERFORM 3000-FINALIZAR.
+       STOP RUN.
+       1000-INICIAR.
+            OPEN I-O ALUGUEIS
+           IF ALUGUEIS-STATUS = 35 THEN
+           OPEN OUTPUT ALUGUEIS
+           CLOSE ALUGUEIS
+           OPEN I-O ALUGUEIS
+           END-IF.
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS = 35 THEN
+           OPEN OUTPUT CLIENTES
+           CLOSE CLIENTES
+           OPEN I-O CLIENTES
+           END-IF.
+           OPEN I-O FILMES
+           IF FILMES-STATUS = 35 THEN
+           OPEN OUTPUT FILMES
+           CLOSE FILMES
+           OPEN I-O FILMES
+           END-IF.
+           OPEN EXTEND ALUGUEIS-HIST.
+           IF ALUGHIST-STATUS = 35 THEN
+           OPEN OUTPUT ALUGUEIS-HIST
+           CLOSE ALUGUEIS-HIST
+           OPEN EXTEND ALUGUEIS-HIST
+           END-IF.
+
+           1100-MONTATELA.
+           MOVE 'MODULO - ALUGUEIS' TO WRK-MODULO.
+           DISPLAY TELA.
+           ACCEPT MENU.
+
+           2000-PROCESSAR.
+               MOVE SPACES TO WRK-MSGERRO.
+               EVALUATE WRK-OPCAO
+               WHEN 1
+               PERFORM 5000-ALUGAR
+               WHEN 2
+               PERFORM 6000-DEVOLVER
+               WHEN OTHER
+               IF WRK-OPCAO NOT EQUAL 'X'
+                   DISPLAY 'ENTRE COM OPCAO CORRETA'
+                   END-IF
+                   END-EVALUATE.
+                       PERFORM 1100-MONTATELA.
+       3000-FINALIZAR.
+       CLOSE ALUGUEIS.
+       CLOSE CLIENTES.
+       CLOSE FILMES.
+       CLOSE ALUGUEIS-HIST.
+
+       5000-ALUGAR.
+       MOVE 'MODULO - ALUGAR FILME' TO WRK-MODULO.
+       DISPLAY TELA.
+       DISPLAY TELA-REGISTRO.
+       ACCEPT CHAVE.
+       MOVE ALUGUEIS-FONE TO CLIENTES-FONE.
+       READ CLIENTES
+       INVALID KEY
+       MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE ALUGUEIS-FILME TO FILMES-CODIGO
+       READ FILMES
+       INVALID KEY
+       MOVE 'FILME NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       IF FILMES-COPIAS = ZERO
+       MOVE 'SEM COPIAS DISPONIVEIS' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       ELSE
+       DISPLAY SS-DADOS
+       ACCEPT ALUGUEIS-DT-LOC FROM DATE YYYYMMDD
+       COMPUTE WRK-INT-LOC = FUNCTION INTEGER-OF-DATE(ALUGUEIS-DT-LOC)
+       COMPUTE WRK-INT-LOC = WRK-INT-LOC + WRK-DIAS-PRAZO
+       COMPUTE ALUGUEIS-DT-PREV = FUNCTION DATE-OF-INTEGER(WRK-INT-LOC)
+       MOVE ZERO TO ALUGUEIS-DT-DEV
+       MOVE 'N' TO ALUGUEIS-SW-ATRASO
+       WRITE ALUGUEIS-REG
+       INVALID KEY
+       MOVE 'ALUGUEL JA EXISTE' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       SUBTRACT 1 FROM FILMES-COPIAS
+       REWRITE FILMES-REG
+       INVALID KEY
+       MOVE 'ERRO AO ATUALIZAR FILME' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE '-- ALUGADO --' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       END-REWRITE
+       END-WRITE
+       END-IF
+       END-READ
+       END-READ.
+
+       6000-DEVOLVER.
+       MOVE 'MODULO - DEVOLVER FILME' TO WRK-MODULO.
+       DISPLAY TELA.
+       DISPLAY TELA-REGISTRO.
+       ACCEPT CHAVE.
+       READ ALUGUEIS
+       INVALID KEY
+       MOVE 'ALUGUEL NAO ENCONTRADO' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+       MOVE WRK-DATA-ATUAL TO ALUGUEIS-DT-DEV
+       COMPUTE WRK-INT-DEV = FUNCTION INTEGER-OF-DATE(WRK-DATA-ATUAL)
+       COMPUTE WRK-INT-LOC =
+           FUNCTION INTEGER-OF-DATE(ALUGUEIS-DT-PREV)
+       IF WRK-INT-DEV > WRK-INT-LOC
+       MOVE 'S' TO ALUGUEIS-SW-ATRASO
+       ELSE
+       MOVE 'N' TO ALUGUEIS-SW-ATRASO
+       END-IF
+       PERFORM 6100-GRAVA-HISTORICO
+       DELETE ALUGUEIS
+       INVALID KEY
+       MOVE 'ERRO AO GRAVAR' TO WRK-MSGERRO
+        ACCEPT MOSTRA-ERRO
+       NOT INVALID KEY
+       MOVE ALUGUEIS-FILME TO FILMES-CODIGO
+       READ FILMES
+       INVALID KEY
+       MOVE 'FILME NAO ENCONTRADO NO CATALOGO' TO WRK-MSGERRO
+       NOT INVALID KEY
+       ADD 1 TO FILMES-COPIAS
+       REWRITE FILMES-REG
+       INVALID KEY
+       MOVE 'ERRO AO ATUALIZAR FILME' TO WRK-MSGERRO
+       NOT INVALID KEY
+       IF ALUGUEIS-ATRASADO
+       MOVE '-- DEVOLVIDO COM ATRASO --' TO WRK-MSGERRO
+       ELSE
+       MOVE '-- DEVOLVIDO --' TO WRK-MSGERRO
+       END-IF
+       END-REWRITE
+       END-READ
+        ACCEPT MOSTRA-ERRO
+       END-DELETE
+       END-READ.
+
+       6100-GRAVA-HISTORICO.
+       MOVE SPACES TO WRK-LINHA-HIST.
+       MOVE ALUGUEIS-FONE TO WRK-HIST-FONE.
+       MOVE ALUGUEIS-FILME TO WRK-HIST-FILME.
+       MOVE ALUGUEIS-DT-LOC TO WRK-HIST-DT-LOC.
+       MOVE ALUGUEIS-DT-PREV TO WRK-HIST-DT-PREV.
+       MOVE ALUGUEIS-DT-DEV TO WRK-HIST-DT-DEV.
+       MOVE ALUGUEIS-SW-ATRASO TO WRK-HIST-ATRASO.
+       MOVE WRK-LINHA-HIST TO ALUGHIST-LINHA.
+       WRITE ALUGHIST-LINHA.
